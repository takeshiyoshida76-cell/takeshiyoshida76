@@ -0,0 +1,38 @@
+      *****************************************************************
+      * WRTEMAP - SYMBOLIC MAP FOR THE WRTEINQ ONLINE INQUIRY SCREEN.
+      *           HAND-LAYOUT OF THE FIELDS A BMS MAPSET WOULD
+      *           OTHERWISE GENERATE (WRTEMAPI FOR RECEIVE MAP,
+      *           WRTEMAPO FOR SEND MAP); THIS SHOP HAS NO BMS
+      *           ASSEMBLER STEP IN THE BUILD, SO THE SYMBOLIC MAP IS
+      *           MAINTAINED BY HAND ALONGSIDE THE MAPSET SOURCE THAT
+      *           WOULD BE ASSEMBLED SEPARATELY FOR THE PHYSICAL MAP.
+      *****************************************************************
+       01 WRTEMAPI.
+          05 FILTER-DATEL                PIC S9(4) COMP.
+          05 FILTER-DATEF                PIC X.
+          05 FILTER-DATEI                PIC X(8).
+          05 FILTER-JOBL                 PIC S9(4) COMP.
+          05 FILTER-JOBF                 PIC X.
+          05 FILTER-JOBI                 PIC X(8).
+          05 FILTER-STATUSL              PIC S9(4) COMP.
+          05 FILTER-STATUSF              PIC X.
+          05 FILTER-STATUSI              PIC X(2).
+          05 PFKEYL                      PIC S9(4) COMP.
+          05 PFKEYF                      PIC X.
+          05 PFKEYI                      PIC X(2).
+
+       01 WRTEMAPO.
+          05 FILTER-DATEO                PIC X(8).
+          05 FILTER-JOBO                 PIC X(8).
+          05 FILTER-STATUSO              PIC X(2).
+          05 MSGO                        PIC X(60).
+          05 LINE01O                     PIC X(79).
+          05 LINE02O                     PIC X(79).
+          05 LINE03O                     PIC X(79).
+          05 LINE04O                     PIC X(79).
+          05 LINE05O                     PIC X(79).
+          05 LINE06O                     PIC X(79).
+          05 LINE07O                     PIC X(79).
+          05 LINE08O                     PIC X(79).
+          05 LINE09O                     PIC X(79).
+          05 LINE10O                     PIC X(79).
