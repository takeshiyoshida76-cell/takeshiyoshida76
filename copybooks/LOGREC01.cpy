@@ -0,0 +1,18 @@
+      *****************************************************************
+      * LOGREC01 - STRUCTURED LOG RECORD WRITTEN BY WRTETIME AND READ
+      *            BACK BY WRTERPT. FIXED-WIDTH FIELDS SO DOWNSTREAM
+      *            REPORTING PROGRAMS CAN READ MYFILE.TXT AS DATA
+      *            INSTEAD OF SCANNING FREE-TEXT COLUMNS.
+      *****************************************************************
+       01 LOG-RECORD.
+          05 LOG-DATE                      PIC 9(8).
+          05 LOG-TIME                      PIC 9(6).
+          05 LOG-MILLISEC                  PIC 9(2).
+          05 LOG-GMT-OFFSET                PIC S9(4)
+             SIGN IS LEADING SEPARATE CHARACTER.
+          05 LOG-JOB-ID                    PIC X(8).
+          05 LOG-USER-ID                   PIC X(8).
+          05 LOG-STATUS-CODE               PIC X(2).
+          05 LOG-DRIFT-FLAG                PIC X(1).
+          05 LOG-TRUNCATION-FLAG           PIC X(1).
+          05 LOG-MESSAGE                   PIC X(60).
