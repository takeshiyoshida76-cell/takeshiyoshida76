@@ -0,0 +1,21 @@
+      *****************************************************************
+      * VSAMLOG1 - KEYED RECORD LAYOUT FOR THE ONLINE INQUIRY VSAM
+      *            FILE. SAME FIELDS AS LOGREC01 BUT WITH THE LOOKUP
+      *            KEY (DATE/TIME/MILLISEC/JOB-ID) GROUPED UP FRONT SO
+      *            IT CAN BE USED AS AN INDEXED FILE'S RECORD KEY -
+      *            LOGREC01 ITSELF IS LEFT ALONE SINCE MYFILE.TXT'S
+      *            LAYOUT IS ALREADY RELIED ON BY WRTETIME/WRTERPT.
+      *****************************************************************
+       01 VSAM-LOG-RECORD.
+          05 VSAM-LOG-KEY.
+             10 VSAM-KEY-DATE            PIC 9(8).
+             10 VSAM-KEY-TIME            PIC 9(6).
+             10 VSAM-KEY-MILLISEC        PIC 9(2).
+             10 VSAM-KEY-JOB-ID          PIC X(8).
+          05 VSAM-LOG-GMT-OFFSET         PIC S9(4)
+             SIGN IS LEADING SEPARATE CHARACTER.
+          05 VSAM-LOG-USER-ID            PIC X(8).
+          05 VSAM-LOG-STATUS-CODE        PIC X(2).
+          05 VSAM-LOG-DRIFT-FLAG         PIC X(1).
+          05 VSAM-LOG-TRUNCATION-FLAG    PIC X(1).
+          05 VSAM-LOG-MESSAGE            PIC X(60).
