@@ -5,27 +5,124 @@
        ENVIRONMENT                         DIVISION.
        INPUT-OUTPUT                        SECTION.
        FILE-CONTROL.
-           SELECT OUT-FILE
-           ASSIGN TO "MYFILE.TXT"
+           SELECT OPTIONAL OUT-FILE
+           ASSIGN TO DYNAMIC WS-TARGET-FILE-NAME
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS FILE-STATUS-CODE.
 
+           SELECT OPTIONAL MARKER-FILE
+           ASSIGN TO DYNAMIC WS-ROTATION-MARKER-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-MARKER-STATUS.
+
        DATA                                DIVISION.
        FILE                                SECTION.
        FD OUT-FILE.
-       01 OUT-REC                          PIC X(80).
+           COPY LOGREC01.
+
+       FD MARKER-FILE.
+       01 MARKER-REC.
+          05 MARKER-DATE                   PIC 9(8).
 
        WORKING-STORAGE                     SECTION.
        01 FILE-STATUS-CODE                 PIC X(2).
-          88 FILE-OK                       VALUE "00".
-       
+          88 FILE-OK                       VALUE "00" "05".
+
+       01 WS-MARKER-STATUS                 PIC X(2).
+          88 MARKER-FILE-OK                VALUE "00" "05".
+
+       01 WS-PRIMARY-FILE-NAME             PIC X(40)
+          VALUE "MYFILE.TXT".
+       01 WS-TARGET-FILE-NAME              PIC X(40).
+       01 WS-SPILLOVER-FILE-NAME           PIC X(40).
+
+      * THIS SHOP RUNS GNUCOBOL RATHER THAN Z/OS JCL, SO - LIKE
+      * WRTERPT AND WRTELOAD - THE CALLER'S JOB NAME, TARGET FILE,
+      * MESSAGE TEXT AND OPTIONAL REFERENCE TIMESTAMP ALL COME IN AS
+      * ONE COMMA-DELIMITED COMMAND-LINE PARM RATHER THAN A CALLED
+      * SUBPROGRAM'S LINKAGE SECTION, SO ANY NIGHTLY JOB CAN SHELL OUT
+      * TO WRTETIME DIRECTLY AS ITS OWN STEP.
+       01 WS-PARM-STRING                   PIC X(130).
+       01 WS-JOB-NAME                      PIC X(8).
+       01 WS-FILE-NAME                     PIC X(40).
+       01 WS-MESSAGE-TEXT                  PIC X(60).
+       01 WS-REFERENCE-TIMESTAMP-TEXT      PIC X(14).
+       01 WS-REFERENCE-TIMESTAMP           PIC 9(14) VALUE 0.
+
+      * DAILY ROTATION/ARCHIVAL SO MYFILE.TXT DOESN'T GROW FOREVER -
+      * A MARKER FILE REMEMBERS THE LAST DATE ANYTHING WAS WRITTEN.
+      * WHEN THAT DATE ISN'T TODAY, THE OLD FILE IS RENAMED OUT OF THE
+      * WAY AS A DATED GENERATION AND GENERATIONS OLDER THAN THE
+      * RETENTION WINDOW ARE PURGED.
+       01 WS-ROTATION-MARKER-NAME          PIC X(40).
+       01 WS-LAST-WRITE-DATE               PIC 9(8) VALUE 0.
+       01 WS-ARCHIVE-FILE-NAME             PIC X(40).
+       01 WS-PURGE-FILE-NAME               PIC X(40).
+       01 WS-PURGE-CUTOFF-INTEGER          PIC S9(9) COMP.
+       01 WS-PURGE-CUTOFF-DATE             PIC 9(8).
+       01 WS-RETENTION-DAYS                PIC 9(4)      VALUE 30.
+       01 WS-RENAME-RC                     PIC S9(9) COMP.
+       01 WS-DELETE-RC                     PIC S9(9) COMP.
+       01 WS-ARCHIVE-EXIST-RC              PIC S9(9) COMP.
+       01 WS-ARCHIVE-FILE-DETAILS          PIC X(18).
+       01 WS-ARCHIVE-COLLISION-SUFFIX      PIC 9         VALUE 0.
+
+       01 WS-OPEN-RETRY-CONTROLS.
+          05 WS-OPEN-RETRY-COUNT           PIC 9         VALUE 0.
+          05 WS-OPEN-RETRY-MAX             PIC 9         VALUE 3.
+          05 WS-OPEN-RETRY-DELAY-SECS      PIC 9(4)      VALUE 1.
+
+       01 WS-LAST-OPEN-STATUS              PIC X(2)      VALUE "00".
+
+      * CLOCK DRIFT CHECK - A CALLER MAY PASS A REFERENCE TIMESTAMP
+      * FROM A MASTER TIME SOURCE SO A BAD LOCAL SYSTEM CLOCK CAN BE
+      * CAUGHT INSTEAD OF SILENTLY CORRUPTING TIMESTAMPS ACROSS SITES.
+       01 WS-REFERENCE-DATE                PIC 9(8).
+       01 WS-REFERENCE-TIME                PIC 9(6).
+       01 WS-REFERENCE-HOUR                PIC 9(2).
+       01 WS-REFERENCE-MINUTE              PIC 9(2).
+       01 WS-REFERENCE-SECOND              PIC 9(2).
+      * FUNCTION INTEGER-OF-DATE RETURNS DAYS SINCE 1601-01-01, SO BY
+      * 2026 IT IS ALREADY ~155,000 - MULTIPLIED BY 86400 SECONDS/DAY
+      * THAT OVERFLOWS A PIC S9(9) BINARY FIELD (MAX 999,999,999) BY
+      * AN ORDER OF MAGNITUDE. THESE ARE PIC S9(18) SO THE DAY-COUNT
+      * TERM NEVER DEPENDS ON SILENT TRUNCATION/WRAP BEHAVIOR THAT
+      * DIFFERS BETWEEN THIS RUNTIME AND A REAL Z/OS DEPLOYMENT.
+       01 WS-LOCAL-DAY-INTEGER             PIC S9(18)    COMP.
+       01 WS-REFERENCE-DAY-INTEGER         PIC S9(18)    COMP.
+       01 WS-LOCAL-SECS-OF-DAY             PIC S9(18)    COMP.
+       01 WS-REFERENCE-SECS-OF-DAY         PIC S9(18)    COMP.
+       01 WS-GMT-OFFSET-SECONDS            PIC S9(9)     COMP.
+       01 WS-DRIFT-SECONDS                 PIC S9(9)     COMP.
+       01 WS-DRIFT-TOLERANCE-SECS          PIC 9(5)      VALUE 60.
+       01 WS-DRIFT-FLAG                    PIC X(1)      VALUE "N".
+          88 CLOCK-DRIFT-DETECTED          VALUE "Y".
+
+      * A PASSED-IN MESSAGE HAS NO LENGTH FIELD OF ITS OWN - THE
+      * WS-MESSAGE-TEXT PARM IS A FIXED PIC X(60) LIKE LOG-MESSAGE, SO
+      * IF THE CALLER'S OWN MOVE INTO IT ALREADY RAN OFF THE END, THE
+      * BEST SIGNAL LEFT IS AN ENTRY WITH NO TRAILING SPACE AT ALL.
+       01 WS-TRUNCATION-FLAG               PIC X(1)      VALUE "N".
+          88 MESSAGE-TRUNCATION-SUSPECTED  VALUE "Y".
+
+      * AUDIT TRAIL - WHO ACTUALLY SUBMITTED THE RUN, DISTINCT FROM
+      * WS-JOB-NAME WHICH IS THE CALLER'S OWN JOB/STEP LABEL. FALLS
+      * BACK FROM USER TO LOGNAME SINCE SOME SCHEDULED/BATCH SHELLS
+      * SET ONLY ONE OF THE TWO.
+       01 WS-USER-ID                       PIC X(8)      VALUE SPACES.
+
        01 WS-DATE-TIME-DATA.
           05 WS-CURRENT-DATE               PIC 9(8).
           05 WS-CURRENT-TIME               PIC 9(6).
           05 WS-CURRENT-MILLISEC           PIC 9(2).
           05 WS-CURRENT-GMT                PIC S9(4).
 
+       01 WS-CURRENT-DATE-TIME-STRING       PIC X(21).
+       01 WS-GMT-SIGN                       PIC X(1).
+       01 WS-GMT-OFFSET-DIGITS              PIC 9(4).
+
        01 WS-FORMATTED-DATE-TIME.
           05 WS-YEAR                       PIC 9(4).
           05 FILLER                        PIC X(1) VALUE "/".
@@ -38,46 +135,33 @@
           05 WS-MINUTE                     PIC 9(2).
           05 FILLER                        PIC X(1) VALUE ":".
           05 WS-SECOND                     PIC 9(2).
-       
-       01 WS-OUT-LINE.
-          05 FILLER                        PIC X(22)
-             VALUE "THIS PROGRAM IS WRITTEN IN COBOL.".
-       
-       01 WS-TIME-LINE.
-          05 FILLER                        PIC X(15)
-             VALUE "CURRENT TIME = ".
-          05 WS-TIME-PART                  PIC X(16).
+          05 FILLER                        PIC X(1) VALUE ".".
+          05 WS-MSEC                       PIC 9(2).
+          05 FILLER                        PIC X(1) VALUE SPACE.
+          05 FILLER                        PIC X(4) VALUE "GMT ".
+          05 WS-GMT-SIGN-OUT               PIC X(1).
+          05 WS-GMT-DISPLAY                PIC 9(4).
+
+           COPY LOGREC01 REPLACING LOG-RECORD BY WS-LOG-RECORD.
 
        PROCEDURE                           DIVISION.
        MAIN-LOGIC                          SECTION.
-      * OPEN FILE IN APPEND MODE.
-           OPEN EXTEND OUT-FILE.
+           PERFORM GET-PARAMETERS.
+           PERFORM GET-SUBMITTING-USER.
+           PERFORM GET-CURRENT-DATE-TIME.
+           PERFORM CHECK-CLOCK-DRIFT.
+           PERFORM ROTATE-LOG-FILE-IF-NEW-DAY.
+           PERFORM OPEN-OUTPUT-FILE.
            IF NOT FILE-OK
-               DISPLAY "ERROR OPENING FILE: " FILE-STATUS-CODE
+               DISPLAY "UNABLE TO OPEN OUTPUT OR SPILLOVER FILE: "
+                   FILE-STATUS-CODE
                STOP RUN
            END-IF.
 
-      * WRITE FIRST LINE TO FILE.
-           WRITE OUT-REC FROM WS-OUT-LINE.
-           IF NOT FILE-OK
-               DISPLAY "ERROR WRITING TO FILE: " FILE-STATUS-CODE
-               CLOSE OUT-FILE
-               STOP RUN
-           END-IF.
-           
-      * GET CURRENT DATE AND TIME FROM SYSTEM.
-           ACCEPT WS-DATE-TIME-DATA FROM DATE YYYYMMDD.
-           ACCEPT WS-DATE-TIME-DATA FROM TIME HHMMSS.
+           PERFORM BUILD-LOG-RECORD.
 
-      * MOVE COMPONENTS TO THE FORMATTED OUTPUT VARIABLE.
-           MOVE WS-CURRENT-DATE TO WS-FORMATTED-DATE-TIME.
-           MOVE WS-CURRENT-TIME TO WS-FORMATTED-DATE-TIME.
-
-      * MOVE FORMATTED TIME STRING TO OUTPUT LINE.
-           MOVE WS-FORMATTED-DATE-TIME TO WS-TIME-PART.
-           
-      * WRITE THE SECOND LINE TO FILE.
-           WRITE OUT-REC FROM WS-TIME-LINE.
+      * WRITE THE LOG ENTRY TO FILE.
+           WRITE LOG-RECORD FROM WS-LOG-RECORD.
            IF NOT FILE-OK
                DISPLAY "ERROR WRITING TO FILE: " FILE-STATUS-CODE
                CLOSE OUT-FILE
@@ -91,5 +175,347 @@
                STOP RUN
            END-IF.
 
-           DISPLAY "LOG WRITTEN TO MYFILE.TXT SUCCESSFULLY.".
+           DISPLAY "LOG WRITTEN TO "
+               FUNCTION TRIM(WS-TARGET-FILE-NAME)
+               " SUCCESSFULLY.".
            STOP RUN.
+
+      * THE JCL PARM / COMMAND-LINE ARGUMENT IS JOB NAME, TARGET FILE
+      * NAME, MESSAGE TEXT AND (OPTIONAL) REFERENCE TIMESTAMP SEPARATED
+      * BY COMMAS - E.G. "NIGHTJOB1,MYFILE.TXT,STARTED,20260808120000" -
+      * TRAILING FIELDS MAY BE OMITTED. A CALLER MAY OVERRIDE THE
+      * OUTPUT FILE NAME SO ONE WRTETIME CAN SERVE MULTIPLE LOGGING USE
+      * CASES WITHOUT BEING CLONED. WHEN NOT SUPPLIED, THE ROTATION
+      * MARKER NAME STILL HAS TO BE REBUILT OFF WHATEVER PRIMARY NAME
+      * IS IN EFFECT FOR THIS CALL.
+       GET-PARAMETERS.
+           MOVE SPACES TO WS-PARM-STRING.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+           MOVE SPACES TO WS-JOB-NAME WS-FILE-NAME WS-MESSAGE-TEXT.
+           MOVE SPACES TO WS-REFERENCE-TIMESTAMP-TEXT.
+           MOVE 0 TO WS-REFERENCE-TIMESTAMP.
+           UNSTRING WS-PARM-STRING DELIMITED BY ","
+               INTO WS-JOB-NAME WS-FILE-NAME WS-MESSAGE-TEXT
+                    WS-REFERENCE-TIMESTAMP-TEXT
+           END-UNSTRING.
+           IF WS-REFERENCE-TIMESTAMP-TEXT IS NUMERIC
+               MOVE WS-REFERENCE-TIMESTAMP-TEXT
+                   TO WS-REFERENCE-TIMESTAMP
+           END-IF.
+
+           MOVE "MYFILE.TXT" TO WS-PRIMARY-FILE-NAME.
+           IF WS-FILE-NAME NOT = SPACES
+               MOVE WS-FILE-NAME TO WS-PRIMARY-FILE-NAME
+           END-IF.
+           PERFORM BUILD-ROTATION-MARKER-NAME.
+
+      * BUILD THE ROTATION MARKER NAME OFF THE PRIMARY NAME IN EFFECT
+      * FOR THIS CALL SO DIFFERENT CALLERS' FILES ROTATE INDEPENDENTLY.
+       BUILD-ROTATION-MARKER-NAME.
+           STRING WS-PRIMARY-FILE-NAME DELIMITED BY SPACE
+                  ".LASTDATE"          DELIMITED BY SIZE
+                  INTO WS-ROTATION-MARKER-NAME
+           END-STRING.
+
+      * CAPTURE WHO ACTUALLY SUBMITTED THE RUN FOR THE AUDIT TRAIL,
+      * SEPARATE FROM THE CALLER-SUPPLIED JOB/STEP NAME IN WS-JOB-NAME.
+      * NEITHER VAR IS GUARANTEED TO BE EXPORTED WHEN A SCHEDULER
+      * LAUNCHES THIS AS A NON-INTERACTIVE BATCH PROCESS, WHICH IS THE
+      * NORMAL CASE FOR CRON-STYLE JOBS RATHER THAN AN EDGE CASE - IF
+      * BOTH ARE MISSING, SAY SO ON THE CONSOLE SO A BLANK AUDIT FIELD
+      * IS NOTICED IN THE RUN'S OWN OUTPUT RATHER THAN ONLY DISCOVERED
+      * LATER WHEN AN AUDITOR ASKS WHO WROTE THE ENTRY.
+       GET-SUBMITTING-USER.
+           MOVE SPACES TO WS-USER-ID.
+           ACCEPT WS-USER-ID FROM ENVIRONMENT "USER".
+           IF WS-USER-ID = SPACES
+               ACCEPT WS-USER-ID FROM ENVIRONMENT "LOGNAME"
+           END-IF.
+           IF WS-USER-ID = SPACES
+               DISPLAY "WARNING - NEITHER USER NOR LOGNAME IS SET IN "
+                   "THE ENVIRONMENT - THE AUDIT TRAIL FOR THIS RUN "
+                   "WILL HAVE NO SUBMITTING USER ID"
+           END-IF.
+
+      * GET CURRENT DATE/TIME IN ONE SHOT SO THE DATE, TIME, HUNDREDTHS
+      * OF A SECOND AND GMT OFFSET ALL COME FROM THE SAME INSTANT.
+       GET-CURRENT-DATE-TIME.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME-STRING.
+           MOVE WS-CURRENT-DATE-TIME-STRING(1:8)  TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE-TIME-STRING(9:6)  TO WS-CURRENT-TIME.
+           MOVE WS-CURRENT-DATE-TIME-STRING(15:2)
+               TO WS-CURRENT-MILLISEC.
+           MOVE WS-CURRENT-DATE-TIME-STRING(17:1) TO WS-GMT-SIGN.
+           MOVE WS-CURRENT-DATE-TIME-STRING(18:4)
+               TO WS-GMT-OFFSET-DIGITS.
+           IF WS-GMT-SIGN = "-"
+               COMPUTE WS-CURRENT-GMT = 0 - WS-GMT-OFFSET-DIGITS
+           ELSE
+               MOVE WS-GMT-OFFSET-DIGITS TO WS-CURRENT-GMT
+           END-IF.
+
+      * MOVE COMPONENTS TO THE FORMATTED OUTPUT VARIABLE.
+           MOVE WS-CURRENT-DATE(1:4)        TO WS-YEAR.
+           MOVE WS-CURRENT-DATE(5:2)        TO WS-MONTH.
+           MOVE WS-CURRENT-DATE(7:2)        TO WS-DAY.
+           MOVE WS-CURRENT-TIME(1:2)        TO WS-HOUR.
+           MOVE WS-CURRENT-TIME(3:2)        TO WS-MINUTE.
+           MOVE WS-CURRENT-TIME(5:2)        TO WS-SECOND.
+           MOVE WS-CURRENT-MILLISEC         TO WS-MSEC.
+           IF WS-CURRENT-GMT < 0
+               MOVE "-" TO WS-GMT-SIGN-OUT
+               COMPUTE WS-GMT-DISPLAY = 0 - WS-CURRENT-GMT
+           ELSE
+               MOVE "+" TO WS-GMT-SIGN-OUT
+               MOVE WS-CURRENT-GMT TO WS-GMT-DISPLAY
+           END-IF.
+
+      * IF THE CALLER PASSED A REFERENCE TIMESTAMP FROM A MASTER TIME
+      * SOURCE, COMPARE IT AGAINST THIS SITE'S LOCAL CLOCK. A MASTER
+      * TIME SOURCE SHARED ACROSS SITES IS NECESSARILY A SINGLE
+      * ABSOLUTE REFERENCE, SO WS-REFERENCE-TIMESTAMP IS ALWAYS UTC -
+      * THE LOCAL WALL-CLOCK TIME IS CONVERTED TO UTC USING
+      * WS-CURRENT-GMT (THE SAME OFFSET REQ001 WIRED UP FOR SITES IN
+      * DIFFERENT TIME ZONES) BEFORE THE TWO ARE COMPARED, OR EVERY
+      * SITE NOT ON UTC WOULD FALSE-ALARM BY A FULL OFFSET ON EVERY
+      * CALL. RUNS ACROSS MULTIPLE SITES HAVE SHOWN MINUTES OF DRIFT ON
+      * A BAD SYSTEM CLOCK, SO OUT-OF-TOLERANCE DRIFT RAISES AN
+      * OPERATOR ALERT AND IS FLAGGED ON THE LOG RECORD RATHER THAN
+      * LOGGED SILENTLY.
+       CHECK-CLOCK-DRIFT.
+           MOVE "N" TO WS-DRIFT-FLAG.
+           IF WS-REFERENCE-TIMESTAMP NOT = ZEROS
+                   AND WS-REFERENCE-TIMESTAMP
+                       NOT = LOW-VALUES
+               MOVE WS-REFERENCE-TIMESTAMP(1:8)
+                   TO WS-REFERENCE-DATE
+               MOVE WS-REFERENCE-TIMESTAMP(9:6)
+                   TO WS-REFERENCE-TIME
+               MOVE WS-REFERENCE-TIME(1:2)  TO WS-REFERENCE-HOUR
+               MOVE WS-REFERENCE-TIME(3:2)  TO WS-REFERENCE-MINUTE
+               MOVE WS-REFERENCE-TIME(5:2)  TO WS-REFERENCE-SECOND
+               COMPUTE WS-LOCAL-DAY-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+               COMPUTE WS-REFERENCE-DAY-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-REFERENCE-DATE)
+               COMPUTE WS-GMT-OFFSET-SECONDS =
+                   (WS-GMT-OFFSET-DIGITS / 100 * 3600)
+                   + (FUNCTION MOD(WS-GMT-OFFSET-DIGITS, 100) * 60)
+               IF WS-GMT-SIGN = "-"
+                   COMPUTE WS-GMT-OFFSET-SECONDS =
+                       0 - WS-GMT-OFFSET-SECONDS
+               END-IF
+               COMPUTE WS-LOCAL-SECS-OF-DAY =
+                   (WS-LOCAL-DAY-INTEGER * 86400)
+                   + (WS-HOUR * 3600) + (WS-MINUTE * 60) + WS-SECOND
+                   - WS-GMT-OFFSET-SECONDS
+               COMPUTE WS-REFERENCE-SECS-OF-DAY =
+                   (WS-REFERENCE-DAY-INTEGER * 86400)
+                   + (WS-REFERENCE-HOUR * 3600)
+                   + (WS-REFERENCE-MINUTE * 60) + WS-REFERENCE-SECOND
+               COMPUTE WS-DRIFT-SECONDS =
+                   WS-LOCAL-SECS-OF-DAY - WS-REFERENCE-SECS-OF-DAY
+               IF FUNCTION ABS(WS-DRIFT-SECONDS)
+                       > WS-DRIFT-TOLERANCE-SECS
+                   MOVE "Y" TO WS-DRIFT-FLAG
+                   DISPLAY "OPERATOR ALERT - CLOCK DRIFT DETECTED ON "
+                       FUNCTION TRIM(WS-JOB-NAME) ": LOCAL CLOCK IS "
+                       WS-DRIFT-SECONDS
+                       " SECONDS OFF THE REFERENCE TIME - CHECK THE "
+                       "SYSTEM CLOCK"
+               END-IF
+           END-IF.
+
+      * IF THE MARKER SHOWS THE LAST WRITE WAS ON AN EARLIER DATE,
+      * ARCHIVE YESTERDAY'S FILE UNDER A DATED NAME SO TODAY STARTS A
+      * FRESH MYFILE.TXT, THEN PURGE ANY GENERATION PAST RETENTION.
+       ROTATE-LOG-FILE-IF-NEW-DAY.
+           PERFORM READ-ROTATION-MARKER.
+           IF WS-LAST-WRITE-DATE > 0
+                   AND WS-LAST-WRITE-DATE NOT = WS-CURRENT-DATE
+               PERFORM BUILD-ARCHIVE-FILE-NAME
+               PERFORM AVOID-ARCHIVE-NAME-COLLISION
+               CALL "CBL_RENAME_FILE" USING WS-PRIMARY-FILE-NAME
+                   WS-ARCHIVE-FILE-NAME
+                   RETURNING WS-RENAME-RC
+               IF WS-RENAME-RC = 0
+                   DISPLAY "ROTATED PRIOR DAY LOG TO "
+                       FUNCTION TRIM(WS-ARCHIVE-FILE-NAME)
+               END-IF
+               PERFORM PURGE-OLD-LOG-FILE
+           END-IF.
+           PERFORM WRITE-ROTATION-MARKER.
+
+       READ-ROTATION-MARKER.
+           MOVE 0 TO WS-LAST-WRITE-DATE.
+           OPEN INPUT MARKER-FILE.
+           IF MARKER-FILE-OK
+               READ MARKER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE MARKER-DATE TO WS-LAST-WRITE-DATE
+               END-READ
+               CLOSE MARKER-FILE
+           END-IF.
+
+       WRITE-ROTATION-MARKER.
+           MOVE WS-CURRENT-DATE TO MARKER-DATE.
+           OPEN OUTPUT MARKER-FILE.
+           IF MARKER-FILE-OK
+               WRITE MARKER-REC
+               CLOSE MARKER-FILE
+           END-IF.
+
+      * BUILD THE ARCHIVE FILE NAME AS THE PRIMARY NAME WITH THE LAST
+      * WRITE DATE APPENDED, E.G. MYFILE.TXT.20260807.
+       BUILD-ARCHIVE-FILE-NAME.
+           STRING WS-PRIMARY-FILE-NAME DELIMITED BY SPACE
+                  "."                  DELIMITED BY SIZE
+                  WS-LAST-WRITE-DATE   DELIMITED BY SIZE
+                  INTO WS-ARCHIVE-FILE-NAME
+           END-STRING.
+
+      * CBL_RENAME_FILE ON THIS RUNTIME SILENTLY OVERWRITES AN
+      * EXISTING DESTINATION - IF A REQ003 SPILLOVER ALREADY CLAIMED
+      * THE DATED NAME FOR THIS DATE, RENAMING TODAY'S PRIMARY FILE
+      * ONTO IT WOULD DESTROY THOSE SPILLOVER ENTRIES. WHEN THE
+      * ARCHIVE NAME IS ALREADY TAKEN, FALL BACK TO A SUFFIXED NAME
+      * (.1, .2, ...) INSTEAD OF OVERWRITING IT.
+       AVOID-ARCHIVE-NAME-COLLISION.
+           MOVE 0 TO WS-ARCHIVE-COLLISION-SUFFIX.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-ARCHIVE-FILE-NAME
+               WS-ARCHIVE-FILE-DETAILS
+               RETURNING WS-ARCHIVE-EXIST-RC.
+           PERFORM UNTIL WS-ARCHIVE-EXIST-RC NOT = 0
+                   OR WS-ARCHIVE-COLLISION-SUFFIX = 9
+               ADD 1 TO WS-ARCHIVE-COLLISION-SUFFIX
+               STRING WS-PRIMARY-FILE-NAME    DELIMITED BY SPACE
+                      "."                     DELIMITED BY SIZE
+                      WS-LAST-WRITE-DATE      DELIMITED BY SIZE
+                      "."                     DELIMITED BY SIZE
+                      WS-ARCHIVE-COLLISION-SUFFIX DELIMITED BY SIZE
+                      INTO WS-ARCHIVE-FILE-NAME
+               END-STRING
+               CALL "CBL_CHECK_FILE_EXIST" USING WS-ARCHIVE-FILE-NAME
+                   WS-ARCHIVE-FILE-DETAILS
+                   RETURNING WS-ARCHIVE-EXIST-RC
+           END-PERFORM.
+           IF WS-ARCHIVE-EXIST-RC = 0
+               DISPLAY "WARNING - COULD NOT FIND A FREE ARCHIVE NAME "
+                   "FOR " FUNCTION TRIM(WS-PRIMARY-FILE-NAME)
+                   " ON " WS-LAST-WRITE-DATE
+                   " AFTER 9 ATTEMPTS - ROTATION WILL OVERWRITE "
+                   FUNCTION TRIM(WS-ARCHIVE-FILE-NAME)
+           END-IF.
+
+      * DELETE THE ONE GENERATION THAT JUST FELL OUT OF THE RETENTION
+      * WINDOW. RUN DAILY, THIS CATCHES EVERY GENERATION IN TURN
+      * WITHOUT NEEDING TO SCAN THE DIRECTORY FOR STRAGGLERS.
+       PURGE-OLD-LOG-FILE.
+           COMPUTE WS-PURGE-CUTOFF-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+               - WS-RETENTION-DAYS.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-PURGE-CUTOFF-INTEGER)
+               TO WS-PURGE-CUTOFF-DATE.
+           STRING WS-PRIMARY-FILE-NAME DELIMITED BY SPACE
+                  "."                  DELIMITED BY SIZE
+                  WS-PURGE-CUTOFF-DATE DELIMITED BY SIZE
+                  INTO WS-PURGE-FILE-NAME
+           END-STRING.
+           CALL "CBL_DELETE_FILE" USING WS-PURGE-FILE-NAME
+               RETURNING WS-DELETE-RC.
+           IF WS-DELETE-RC = 0
+               DISPLAY "PURGED LOG GENERATION PAST RETENTION WINDOW: "
+                   FUNCTION TRIM(WS-PURGE-FILE-NAME)
+           END-IF.
+
+      * OPEN THE PRIMARY LOG FILE, RETRYING A FEW TIMES IN CASE ANOTHER
+      * JOB HAS IT LOCKED FOR A MOMENT. IF IT STILL WON'T OPEN, FALL
+      * BACK TO A DATED SPILLOVER FILE RATHER THAN ABORTING THE BATCH.
+       OPEN-OUTPUT-FILE.
+           MOVE WS-PRIMARY-FILE-NAME TO WS-TARGET-FILE-NAME.
+           MOVE 0 TO WS-OPEN-RETRY-COUNT.
+           MOVE "99" TO FILE-STATUS-CODE.
+           MOVE "00" TO WS-LAST-OPEN-STATUS.
+           PERFORM UNTIL FILE-OK
+                   OR WS-OPEN-RETRY-COUNT NOT LESS
+                      THAN WS-OPEN-RETRY-MAX
+               OPEN EXTEND OUT-FILE
+               IF NOT FILE-OK
+                   ADD 1 TO WS-OPEN-RETRY-COUNT
+                   IF WS-OPEN-RETRY-COUNT LESS THAN WS-OPEN-RETRY-MAX
+                       DISPLAY "OPEN RETRY " WS-OPEN-RETRY-COUNT
+                           " OF " WS-OPEN-RETRY-MAX
+                           " AFTER FILE STATUS " FILE-STATUS-CODE
+                       CALL "C$SLEEP" USING WS-OPEN-RETRY-DELAY-SECS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF NOT FILE-OK
+               MOVE FILE-STATUS-CODE TO WS-LAST-OPEN-STATUS
+               DISPLAY "PRIMARY LOG FILE UNAVAILABLE AFTER "
+                   WS-OPEN-RETRY-MAX " ATTEMPTS - USING SPILLOVER FILE"
+               PERFORM BUILD-SPILLOVER-FILE-NAME
+               MOVE WS-SPILLOVER-FILE-NAME TO WS-TARGET-FILE-NAME
+               OPEN EXTEND OUT-FILE
+           END-IF.
+
+      * BUILD THE SPILLOVER FILE NAME AS THE PRIMARY NAME WITH THE
+      * CURRENT RUN DATE APPENDED, E.G. MYFILE.TXT.20260808.
+       BUILD-SPILLOVER-FILE-NAME.
+           STRING WS-PRIMARY-FILE-NAME DELIMITED BY SPACE
+                  "."                  DELIMITED BY SIZE
+                  WS-CURRENT-DATE      DELIMITED BY SIZE
+                  INTO WS-SPILLOVER-FILE-NAME
+           END-STRING.
+
+      * A PASSED-IN MESSAGE THAT USES EVERY BYTE OF WS-MESSAGE-TEXT
+      * WITH NO TRAILING SPACE IS THE ONE OBSERVABLE SIGN THAT THE
+      * CALLER'S OWN MOVE INTO IT MAY HAVE RUN OFF THE END BEFORE THE
+      * CALL - THERE IS NO SEPARATE LENGTH FIELD TO CHECK AGAINST, SO
+      * THIS IS FLAGGED RATHER THAN QUIETLY TRUSTED.
+       VALIDATE-MESSAGE-LENGTH.
+           MOVE "N" TO WS-TRUNCATION-FLAG.
+           IF WS-MESSAGE-TEXT NOT = SPACES
+                   AND WS-MESSAGE-TEXT NOT = LOW-VALUES
+                   AND WS-MESSAGE-TEXT(60:1)
+                       NOT = SPACE
+               MOVE "Y" TO WS-TRUNCATION-FLAG
+               DISPLAY "WARNING - LOGGED MESSAGE FOR "
+                   FUNCTION TRIM(WS-JOB-NAME)
+                   " USES THE FULL " LENGTH OF WS-MESSAGE-TEXT
+                   " BYTES AVAILABLE - TEXT MAY HAVE BEEN TRUNCATED "
+                   "BEFORE THE CALL"
+           END-IF.
+
+      * BUILD THE STRUCTURED LOG RECORD - CALLER IDENTITY, TIMESTAMP
+      * AND MESSAGE ALL IN FIXED FIELDS SO WRTERPT CAN READ MYFILE.TXT
+      * AS DATA INSTEAD OF FREE TEXT.
+       BUILD-LOG-RECORD.
+           INITIALIZE WS-LOG-RECORD.
+           MOVE WS-CURRENT-DATE      TO LOG-DATE OF WS-LOG-RECORD.
+           MOVE WS-CURRENT-TIME      TO LOG-TIME OF WS-LOG-RECORD.
+           MOVE WS-CURRENT-MILLISEC  TO LOG-MILLISEC OF WS-LOG-RECORD.
+           MOVE WS-CURRENT-GMT       TO LOG-GMT-OFFSET OF WS-LOG-RECORD.
+           MOVE WS-JOB-NAME          TO LOG-JOB-ID OF WS-LOG-RECORD.
+           MOVE WS-USER-ID           TO LOG-USER-ID OF WS-LOG-RECORD.
+           MOVE WS-LAST-OPEN-STATUS
+               TO LOG-STATUS-CODE OF WS-LOG-RECORD.
+           MOVE WS-DRIFT-FLAG        TO LOG-DRIFT-FLAG OF WS-LOG-RECORD.
+           PERFORM VALIDATE-MESSAGE-LENGTH.
+           MOVE WS-TRUNCATION-FLAG
+               TO LOG-TRUNCATION-FLAG OF WS-LOG-RECORD.
+           IF WS-MESSAGE-TEXT NOT = SPACES
+                   AND WS-MESSAGE-TEXT NOT = LOW-VALUES
+               MOVE WS-MESSAGE-TEXT
+                   TO LOG-MESSAGE OF WS-LOG-RECORD
+           ELSE
+               STRING "JOB/STEP: " DELIMITED BY SIZE
+                      WS-JOB-NAME        DELIMITED BY SIZE
+                      " AT "             DELIMITED BY SIZE
+                      WS-FORMATTED-DATE-TIME DELIMITED BY SIZE
+                      INTO LOG-MESSAGE OF WS-LOG-RECORD
+               END-STRING
+           END-IF.
