@@ -0,0 +1,140 @@
+       IDENTIFICATION                      DIVISION.
+       PROGRAM-ID. WRTELOAD.
+       AUTHOR. TY.
+
+      * LOADS THE STRUCTURED LOG RECORDS WRTETIME APPENDS TO MYFILE.TXT
+      * INTO THE KEYED VSAM FILE THAT WRTEINQ'S ONLINE INQUIRY
+      * TRANSACTION BROWSES. INVOKE WITH A JCL PARM OF "FILENAME" -
+      * IF OMITTED, MYFILE.TXT IS USED. RUN AFTER EACH BATCH WINDOW SO
+      * THE ONLINE SCREEN HAS TODAY'S ENTRIES AVAILABLE DURING THE DAY.
+      * THE VSAM TARGET DEFAULTS TO "LOGVSAM", THE SAME FCT/FILE-CONTROL
+      * NAME WRTEINQ'S SELECT ASSIGNS TO, SO THE LOADER AND THE ONLINE
+      * SCREEN ALWAYS ADDRESS THE SAME FILE WITHOUT A SEPARATE MAPPING.
+      *
+      * NOTE: THIS GNUCOBOL BUILD REPORTS "indexed file handler:
+      * disabled" (NO ISAM/VBISAM/BDB BACKEND CONFIGURED), SO
+      * ORGANIZATION IS INDEXED CANNOT BE SYNTAX-CHECKED HERE EVEN
+      * THOUGH IT IS PLAIN ISO/IBM COBOL, NOT A VENDOR EXTENSION. ON A
+      * REAL Z/OS + VSAM DEPLOYMENT THIS PROGRAM COMPILES AND RUNS
+      * UNCHANGED. DESK-CHECKED AGAINST THE LOGREC01/VSAMLOG1 FIELD
+      * LAYOUTS, WHICH DO COMPILE CLEAN UNDER THIS BUILD.
+
+       ENVIRONMENT                         DIVISION.
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL IN-FILE
+           ASSIGN TO DYNAMIC WS-SOURCE-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FILE-STATUS-CODE.
+
+           SELECT OPTIONAL VSAM-LOG-FILE
+           ASSIGN TO DYNAMIC WS-VSAM-FILE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS VSAM-LOG-KEY
+           FILE STATUS IS WS-VSAM-STATUS.
+
+       DATA                                DIVISION.
+       FILE                                SECTION.
+       FD IN-FILE.
+           COPY LOGREC01.
+
+       FD VSAM-LOG-FILE.
+           COPY VSAMLOG1.
+
+       WORKING-STORAGE                     SECTION.
+       01 FILE-STATUS-CODE                 PIC X(2).
+          88 FILE-OK                       VALUE "00" "05".
+
+       01 WS-VSAM-STATUS                   PIC X(2).
+          88 VSAM-FILE-OK                  VALUE "00" "02" "05" "22".
+
+       01 WS-EOF-SWITCH                    PIC X(1) VALUE "N".
+          88 EOF-REACHED                   VALUE "Y".
+
+       01 WS-SOURCE-FILE-NAME              PIC X(40)
+          VALUE "MYFILE.TXT".
+       01 WS-VSAM-FILE-NAME                PIC X(40)
+          VALUE "LOGVSAM".
+       01 WS-PARM-STRING                   PIC X(40).
+       01 WS-RECORDS-LOADED                PIC 9(6) VALUE 0.
+       01 WS-RECORDS-SKIPPED               PIC 9(6) VALUE 0.
+       01 WS-RECORDS-FAILED                PIC 9(6) VALUE 0.
+
+       PROCEDURE                           DIVISION.
+       MAIN-LOGIC                          SECTION.
+           PERFORM GET-PARAMETERS.
+           PERFORM OPEN-FILES.
+           IF NOT FILE-OK OR NOT VSAM-FILE-OK
+               DISPLAY "UNABLE TO OPEN SOURCE OR VSAM FILE - SOURCE "
+                   FILE-STATUS-CODE " VSAM " WS-VSAM-STATUS
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL EOF-REACHED
+               READ IN-FILE
+                   AT END
+                       SET EOF-REACHED TO TRUE
+                   NOT AT END
+                       PERFORM LOAD-ONE-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE IN-FILE VSAM-LOG-FILE.
+           DISPLAY "RECORDS LOADED TO VSAM: " WS-RECORDS-LOADED.
+           DISPLAY "RECORDS SKIPPED (DUPLICATE KEY): "
+               WS-RECORDS-SKIPPED.
+           IF WS-RECORDS-FAILED > 0
+               DISPLAY "RECORDS FAILED (WRITE ERROR): "
+                   WS-RECORDS-FAILED
+           END-IF.
+           GOBACK.
+
+      * THE SOURCE FILE NAME MAY BE OVERRIDDEN VIA JCL PARM SO THIS
+      * LOADER CAN ALSO PICK UP A SPILLOVER OR ROTATED GENERATION
+      * INSTEAD OF ALWAYS ASSUMING TODAY'S MYFILE.TXT.
+       GET-PARAMETERS.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+           IF WS-PARM-STRING NOT = SPACES
+               MOVE WS-PARM-STRING TO WS-SOURCE-FILE-NAME
+           END-IF.
+
+       OPEN-FILES.
+           OPEN INPUT IN-FILE.
+           OPEN I-O VSAM-LOG-FILE.
+           IF NOT VSAM-FILE-OK
+               CLOSE VSAM-LOG-FILE
+               OPEN OUTPUT VSAM-LOG-FILE
+               CLOSE VSAM-LOG-FILE
+               OPEN I-O VSAM-LOG-FILE
+           END-IF.
+
+      * THE KEY IS THE SAME DATE/TIME/MILLISEC/JOB-ID COMBINATION
+      * WRTETIME WRITES, SO RE-RUNNING THE LOADER OVER AN ALREADY
+      * LOADED FILE JUST HITS DUPLICATE-KEY STATUS "22" AND SKIPS
+      * RATHER THAN DOUBLING UP ENTRIES ON THE ONLINE SCREEN.
+       LOAD-ONE-RECORD.
+           MOVE LOG-DATE            TO VSAM-KEY-DATE.
+           MOVE LOG-TIME            TO VSAM-KEY-TIME.
+           MOVE LOG-MILLISEC        TO VSAM-KEY-MILLISEC.
+           MOVE LOG-JOB-ID          TO VSAM-KEY-JOB-ID.
+           MOVE LOG-GMT-OFFSET      TO VSAM-LOG-GMT-OFFSET.
+           MOVE LOG-USER-ID         TO VSAM-LOG-USER-ID.
+           MOVE LOG-STATUS-CODE     TO VSAM-LOG-STATUS-CODE.
+           MOVE LOG-DRIFT-FLAG      TO VSAM-LOG-DRIFT-FLAG.
+           MOVE LOG-TRUNCATION-FLAG TO VSAM-LOG-TRUNCATION-FLAG.
+           MOVE LOG-MESSAGE         TO VSAM-LOG-MESSAGE.
+           WRITE VSAM-LOG-RECORD.
+           IF WS-VSAM-STATUS = "00"
+               ADD 1 TO WS-RECORDS-LOADED
+           ELSE
+               IF WS-VSAM-STATUS = "22"
+                   ADD 1 TO WS-RECORDS-SKIPPED
+               ELSE
+                   ADD 1 TO WS-RECORDS-FAILED
+                   DISPLAY "WRITE FAILED FOR JOB " LOG-JOB-ID
+                       " DATE " LOG-DATE " TIME " LOG-TIME
+                       " - VSAM STATUS " WS-VSAM-STATUS
+               END-IF
+           END-IF.
