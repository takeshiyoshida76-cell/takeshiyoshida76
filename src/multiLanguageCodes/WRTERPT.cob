@@ -0,0 +1,210 @@
+       IDENTIFICATION                      DIVISION.
+       PROGRAM-ID. WRTERPT.
+       AUTHOR. TY.
+
+      * DAILY SUMMARY/RECONCILIATION REPORT OVER THE STRUCTURED LOG
+      * FILE WRITTEN BY WRTETIME. INVOKE WITH A JCL PARM OF
+      * "YYYYMMDD" OR "YYYYMMDD,FILENAME" - IF OMITTED, TODAY'S DATE
+      * AND MYFILE.TXT ARE USED.
+
+       ENVIRONMENT                         DIVISION.
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL IN-FILE
+           ASSIGN TO DYNAMIC WS-REPORT-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FILE-STATUS-CODE.
+
+       DATA                                DIVISION.
+       FILE                                SECTION.
+       FD IN-FILE.
+           COPY LOGREC01.
+
+       WORKING-STORAGE                     SECTION.
+       01 FILE-STATUS-CODE                 PIC X(2).
+          88 FILE-OK                       VALUE "00" "05".
+
+       01 WS-EOF-SWITCH                    PIC X(1) VALUE "N".
+          88 EOF-REACHED                   VALUE "Y".
+
+       01 WS-REPORT-FILE-NAME              PIC X(40)
+          VALUE "MYFILE.TXT".
+       01 WS-BUSINESS-DATE                 PIC 9(8).
+       01 WS-PARM-STRING                   PIC X(80).
+       01 WS-BUSINESS-DATE-TEXT            PIC X(8).
+
+       01 WS-TOTAL-LINES                   PIC 9(6) VALUE 0.
+       01 WS-FAILURE-TOTAL                 PIC 9(6) VALUE 0.
+       01 WS-FAILURE-STORED                PIC 9(4) VALUE 0.
+       01 WS-MAX-FAILURES                  PIC 9(4) VALUE 50.
+       01 WS-FAILURE-IDX                   PIC 9(4).
+
+       01 WS-FAILURE-TABLE.
+          05 WS-FAILURE-ENTRY OCCURS 50 TIMES.
+             10 WS-FAIL-JOB-ID             PIC X(8).
+             10 WS-FAIL-STATUS             PIC X(2).
+             10 WS-FAIL-DATE               PIC 9(8).
+             10 WS-FAIL-TIME               PIC 9(6).
+
+       01 WS-START-HITS                    PIC 9(2).
+       01 WS-END-HITS                      PIC 9(2).
+
+       01 WS-JOB-COUNT                     PIC 9(4) VALUE 0.
+       01 WS-JOB-IDX                       PIC 9(4).
+       01 WS-FOUND-IDX                     PIC 9(4).
+       01 WS-MAX-JOBS                      PIC 9(4) VALUE 100.
+       01 WS-MISSING-END-COUNT             PIC 9(4) VALUE 0.
+       01 WS-JOB-OVERFLOW-COUNT            PIC 9(4) VALUE 0.
+
+       01 WS-JOB-TABLE.
+          05 WS-JOB-ENTRY OCCURS 100 TIMES.
+             10 WS-JOB-ID                  PIC X(8).
+             10 WS-JOB-HAS-START           PIC X(1) VALUE "N".
+             10 WS-JOB-HAS-END             PIC X(1) VALUE "N".
+
+       PROCEDURE                           DIVISION.
+       MAIN-LOGIC                          SECTION.
+           PERFORM GET-PARAMETERS.
+           OPEN INPUT IN-FILE.
+           IF NOT FILE-OK
+               DISPLAY "UNABLE TO OPEN LOG FILE FOR REPORTING: "
+                   FILE-STATUS-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM READ-AND-SUMMARIZE.
+           CLOSE IN-FILE.
+           PERFORM PRINT-REPORT.
+           STOP RUN.
+
+      * PULL THE BUSINESS DATE AND (OPTIONAL) SOURCE FILE NAME OUT OF
+      * THE JCL PARM. DEFAULT TO TODAY AND MYFILE.TXT WHEN NOT GIVEN.
+       GET-PARAMETERS.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE.
+           IF WS-PARM-STRING = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-BUSINESS-DATE
+           ELSE
+               UNSTRING WS-PARM-STRING DELIMITED BY ","
+                   INTO WS-BUSINESS-DATE-TEXT WS-REPORT-FILE-NAME
+               END-UNSTRING
+               MOVE WS-BUSINESS-DATE-TEXT TO WS-BUSINESS-DATE
+               IF WS-REPORT-FILE-NAME = SPACES
+                   MOVE "MYFILE.TXT" TO WS-REPORT-FILE-NAME
+               END-IF
+           END-IF.
+
+      * READ EVERY RECORD FOR THE REQUESTED BUSINESS DATE AND ROLL UP
+      * COUNTS, STATUS-CODE FAILURES AND START/END PAIRINGS BY JOB ID.
+       READ-AND-SUMMARIZE.
+           PERFORM UNTIL EOF-REACHED
+               READ IN-FILE
+                   AT END
+                       SET EOF-REACHED TO TRUE
+                   NOT AT END
+                       IF LOG-DATE OF LOG-RECORD = WS-BUSINESS-DATE
+                           PERFORM PROCESS-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       PROCESS-RECORD.
+           ADD 1 TO WS-TOTAL-LINES.
+           IF LOG-STATUS-CODE OF LOG-RECORD NOT = "00"
+               PERFORM RECORD-FAILURE
+           END-IF.
+           PERFORM TRACK-JOB-START-END.
+
+       RECORD-FAILURE.
+           ADD 1 TO WS-FAILURE-TOTAL.
+           IF WS-FAILURE-STORED < WS-MAX-FAILURES
+               ADD 1 TO WS-FAILURE-STORED
+               MOVE LOG-JOB-ID OF LOG-RECORD
+                   TO WS-FAIL-JOB-ID(WS-FAILURE-STORED)
+               MOVE LOG-STATUS-CODE OF LOG-RECORD
+                   TO WS-FAIL-STATUS(WS-FAILURE-STORED)
+               MOVE LOG-DATE OF LOG-RECORD
+                   TO WS-FAIL-DATE(WS-FAILURE-STORED)
+               MOVE LOG-TIME OF LOG-RECORD
+                   TO WS-FAIL-TIME(WS-FAILURE-STORED)
+           END-IF.
+
+      * A "START"/"END" KEYWORD ANYWHERE IN THE MESSAGE TEXT MARKS
+      * THIS ENTRY AS ONE HALF OF A JOB'S START/END PAIR.
+       TRACK-JOB-START-END.
+           MOVE 0 TO WS-START-HITS.
+           MOVE 0 TO WS-END-HITS.
+           INSPECT LOG-MESSAGE OF LOG-RECORD
+               TALLYING WS-START-HITS FOR ALL "START".
+           INSPECT LOG-MESSAGE OF LOG-RECORD
+               TALLYING WS-END-HITS FOR ALL "END".
+           IF WS-START-HITS > 0 OR WS-END-HITS > 0
+               PERFORM FIND-OR-ADD-JOB
+               IF WS-FOUND-IDX > 0
+                   IF WS-START-HITS > 0
+                       MOVE "Y" TO WS-JOB-HAS-START(WS-FOUND-IDX)
+                   END-IF
+                   IF WS-END-HITS > 0
+                       MOVE "Y" TO WS-JOB-HAS-END(WS-FOUND-IDX)
+                   END-IF
+               END-IF
+           END-IF.
+
+       FIND-OR-ADD-JOB.
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                   UNTIL WS-JOB-IDX > WS-JOB-COUNT
+               IF WS-JOB-ID(WS-JOB-IDX) = LOG-JOB-ID OF LOG-RECORD
+                   MOVE WS-JOB-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND-IDX = 0 AND WS-JOB-COUNT < WS-MAX-JOBS
+               ADD 1 TO WS-JOB-COUNT
+               MOVE WS-JOB-COUNT TO WS-FOUND-IDX
+               MOVE LOG-JOB-ID OF LOG-RECORD TO WS-JOB-ID(WS-FOUND-IDX)
+           END-IF.
+           IF WS-FOUND-IDX = 0 AND WS-JOB-COUNT NOT < WS-MAX-JOBS
+               ADD 1 TO WS-JOB-OVERFLOW-COUNT
+           END-IF.
+
+       PRINT-REPORT.
+           DISPLAY "================================================".
+           DISPLAY "MYFILE.TXT DAILY RECONCILIATION REPORT".
+           DISPLAY "BUSINESS DATE : " WS-BUSINESS-DATE.
+           DISPLAY "SOURCE FILE   : "
+               FUNCTION TRIM(WS-REPORT-FILE-NAME).
+           DISPLAY "================================================".
+           DISPLAY "TOTAL LOG LINES WRITTEN : " WS-TOTAL-LINES.
+           DISPLAY "FAILURE ENTRIES FOUND   : " WS-FAILURE-TOTAL.
+           IF WS-FAILURE-TOTAL > 0
+               DISPLAY "  JOB-ID   STATUS  DATE      TIME"
+               PERFORM VARYING WS-FAILURE-IDX FROM 1 BY 1
+                       UNTIL WS-FAILURE-IDX > WS-FAILURE-STORED
+                   DISPLAY "  " WS-FAIL-JOB-ID(WS-FAILURE-IDX)
+                       "  " WS-FAIL-STATUS(WS-FAILURE-IDX)
+                       "    " WS-FAIL-DATE(WS-FAILURE-IDX)
+                       " " WS-FAIL-TIME(WS-FAILURE-IDX)
+               END-PERFORM
+               IF WS-FAILURE-TOTAL > WS-FAILURE-STORED
+                   DISPLAY "  ... " WS-FAILURE-TOTAL
+                       " TOTAL, ONLY FIRST " WS-FAILURE-STORED " SHOWN"
+               END-IF
+           END-IF.
+
+           DISPLAY "JOBS WITH A START BUT NO MATCHING END:".
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                   UNTIL WS-JOB-IDX > WS-JOB-COUNT
+               IF WS-JOB-HAS-START(WS-JOB-IDX) = "Y"
+                       AND WS-JOB-HAS-END(WS-JOB-IDX) = "N"
+                   DISPLAY "  " WS-JOB-ID(WS-JOB-IDX)
+                   ADD 1 TO WS-MISSING-END-COUNT
+               END-IF
+           END-PERFORM.
+           IF WS-MISSING-END-COUNT = 0
+               DISPLAY "  (NONE)"
+           END-IF.
+           IF WS-JOB-OVERFLOW-COUNT > 0
+               DISPLAY "  ... " WS-JOB-OVERFLOW-COUNT
+                   " ADDITIONAL DISTINCT JOB ID(S) NOT TRACKED - "
+                   "JOB TABLE LIMIT OF " WS-MAX-JOBS " REACHED"
+           END-IF.
