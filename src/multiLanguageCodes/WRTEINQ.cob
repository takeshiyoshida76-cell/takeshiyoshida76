@@ -0,0 +1,281 @@
+       IDENTIFICATION                      DIVISION.
+       PROGRAM-ID. WRTEINQ.
+       AUTHOR. TY.
+
+      * PSEUDO-CONVERSATIONAL CICS INQUIRY TRANSACTION FOR BROWSING
+      * THE TIMESTAMP LOG ONLINE INSTEAD OF PULLING RAW MYFILE.TXT OFF
+      * THE MAINFRAME. READS THE VSAM FILE WRTELOAD POPULATES FROM
+      * MYFILE.TXT AND LETS THE OPERATOR FILTER BY DATE, JOB ID, AND
+      * STATUS CODE. ENTER (RE)RUNS THE BROWSE AGAINST THE FILTER
+      * KEYED IN, SHOWING UP TO WS-MAX-LINES MATCHES; PF3 EXITS THE
+      * TRANSACTION. PAGING FURTHER THROUGH A LARGER RESULT SET (E.G.
+      * PF7/PF8) IS NOT YET WIRED IN - SEE BROWSE-MATCHING-RECORDS.
+      *
+      * NOTE: THIS GNUCOBOL BUILD HAS NO EXEC CICS TRANSLATOR (NOT
+      * EVEN A -fcics/-cics OPTION) AND ALSO REPORTS "indexed file
+      * handler: disabled", SO THIS PROGRAM CANNOT BE SYNTAX-CHECKED
+      * BY cobc IN THIS ENVIRONMENT AT ALL. WRITTEN IN STANDARD CICS
+      * COMMAND-LEVEL COBOL (EXEC CICS ... END-EXEC), DESK-CHECKED
+      * AGAINST THE WRTEMAP/VSAMLOG1 COPYBOOK LAYOUTS, WHICH DO
+      * COMPILE CLEAN UNDER THIS BUILD. ON A REAL CICS REGION THIS
+      * WOULD BE RUN THROUGH THE CICS TRANSLATOR BEFORE cobc, THE
+      * NORMAL TWO-STEP BUILD FOR COMMAND-LEVEL CICS PROGRAMS.
+
+       ENVIRONMENT                         DIVISION.
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT VSAM-LOG-FILE
+           ASSIGN TO "LOGVSAM"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS VSAM-LOG-KEY
+           FILE STATUS IS WS-VSAM-STATUS.
+
+       DATA                                DIVISION.
+       FILE                                SECTION.
+       FD VSAM-LOG-FILE.
+           COPY VSAMLOG1.
+
+       WORKING-STORAGE                     SECTION.
+           COPY WRTEMAP.
+
+       01 WS-VSAM-STATUS                   PIC X(2).
+          88 VSAM-FILE-OK                  VALUE "00".
+          88 VSAM-END-OF-FILE              VALUE "10".
+
+       01 WS-COMMAREA-COPY.
+          05 WS-CA-FILTER-DATE             PIC 9(8).
+          05 WS-CA-FILTER-JOB              PIC X(8).
+          05 WS-CA-FILTER-STATUS           PIC X(2).
+          05 WS-CA-BROWSE-KEY              PIC X(24).
+          05 WS-CA-BROWSE-ACTIVE           PIC X(1).
+
+       01 WS-RESP                          PIC S9(8) COMP.
+       01 WS-LINE-COUNT                    PIC 9(2)  VALUE 0.
+       01 WS-MAX-LINES                     PIC 9(2)  VALUE 10.
+       01 WS-MATCH-SWITCH                  PIC X(1)  VALUE "N".
+          88 RECORD-MATCHES-FILTER         VALUE "Y".
+
+       01 WS-FILTER-INVALID                PIC X(1)  VALUE "N".
+          88 FILTER-INPUT-INVALID          VALUE "Y".
+
+       01 WS-DISPLAY-LINE.
+          05 DL-DATE                       PIC 9(8).
+          05 FILLER                        PIC X(1) VALUE SPACE.
+          05 DL-TIME                       PIC 9(6).
+          05 FILLER                        PIC X(1) VALUE SPACE.
+          05 DL-JOB-ID                     PIC X(8).
+          05 FILLER                        PIC X(1) VALUE SPACE.
+          05 DL-USER-ID                    PIC X(8).
+          05 FILLER                        PIC X(1) VALUE SPACE.
+          05 DL-STATUS                     PIC X(2).
+          05 FILLER                        PIC X(1) VALUE SPACE.
+          05 DL-DRIFT                      PIC X(1).
+          05 FILLER                        PIC X(1) VALUE SPACE.
+          05 DL-TRUNC                      PIC X(1).
+          05 FILLER                        PIC X(1) VALUE SPACE.
+          05 DL-MESSAGE                    PIC X(38).
+
+       LINKAGE                             SECTION.
+       01 DFHCOMMAREA                      PIC X(43).
+
+       PROCEDURE                           DIVISION.
+       MAIN-LOGIC                          SECTION.
+           IF EIBCALEN = 0
+               PERFORM INITIALIZE-FIRST-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA-COPY
+               PERFORM HANDLE-USER-INPUT
+           END-IF.
+           GOBACK.
+
+      * FIRST ENTRY TO THE TRANSACTION - SEND A BLANK FILTER SCREEN
+      * AND WAIT FOR THE OPERATOR TO KEY IN A FILTER AND PRESS ENTER.
+       INITIALIZE-FIRST-SCREEN.
+           MOVE SPACES TO WRTEMAPO.
+           MOVE "ENTER DATE/JOB/STATUS TO FILTER, PRESS ENTER. "
+               TO MSGO.
+           EXEC CICS SEND MAP("WRTEMAP") MAPSET("WRTEMAP")
+               ERASE
+           END-EXEC.
+           MOVE LOW-VALUES TO WS-COMMAREA-COPY.
+           EXEC CICS RETURN
+               TRANSID("WINQ")
+               COMMAREA(WS-COMMAREA-COPY)
+               LENGTH(LENGTH OF WS-COMMAREA-COPY)
+           END-EXEC.
+
+      * THE OPERATOR PRESSED A KEY - PF3 EXITS; ANY OTHER KEY (RE)RUNS
+      * THE BROWSE AGAINST WHATEVER FILTER IS CURRENTLY ON THE SCREEN.
+       HANDLE-USER-INPUT.
+           EXEC CICS HANDLE AID
+               PF3(EXIT-TRANSACTION)
+           END-EXEC.
+
+           EXEC CICS RECEIVE MAP("WRTEMAP") MAPSET("WRTEMAP")
+               RESP(WS-RESP)
+           END-EXEC.
+
+           MOVE "N" TO WS-FILTER-INVALID.
+           IF FILTER-DATEL > ZERO
+               IF FILTER-DATEI IS NUMERIC
+                   MOVE FILTER-DATEI TO WS-CA-FILTER-DATE
+               ELSE
+                   MOVE "Y" TO WS-FILTER-INVALID
+               END-IF
+           END-IF.
+           IF FILTER-JOBL > ZERO
+               MOVE FILTER-JOBI TO WS-CA-FILTER-JOB
+           END-IF.
+           IF FILTER-STATUSL > ZERO
+               MOVE FILTER-STATUSI TO WS-CA-FILTER-STATUS
+           END-IF.
+
+           IF FILTER-INPUT-INVALID
+               PERFORM REJECT-INVALID-FILTER
+           ELSE
+               PERFORM BROWSE-MATCHING-RECORDS
+           END-IF.
+
+           EXEC CICS RETURN
+               TRANSID("WINQ")
+               COMMAREA(WS-COMMAREA-COPY)
+               LENGTH(LENGTH OF WS-COMMAREA-COPY)
+           END-EXEC.
+
+      * STARTBR/READNEXT/ENDBR OVER THE KEYED FILE - AT MOST
+      * WS-MAX-LINES ROWS MATCHING THE FILTER ARE SHOWN PER SCREEN.
+      * A LONGER RESULT SET WOULD BE PAGED VIA PF8/PF7 AND THE SAVED
+      * BROWSE KEY IN THE COMMAREA; THAT PAGING IS NOT YET WIRED IN.
+      * A NON-NUMERIC OR SHORT DATE ENTRY (SPACE-PADDED BY BMS WHEN
+      * FEWER THAN 8 DIGITS ARE TYPED) IS REJECTED HERE RATHER THAN
+      * MOVED INTO THE PIC 9(8) FILTER FIELD, WHERE A SPACE WOULD
+      * PRODUCE GARBAGE RATHER THAN A CLEAN ZERO OR ERROR.
+       REJECT-INVALID-FILTER.
+           MOVE SPACES TO WRTEMAPO.
+           PERFORM POPULATE-FILTER-DISPLAY-FIELDS.
+           MOVE "INVALID DATE - ENTER 8 DIGITS (YYYYMMDD) OR BLANK"
+               TO MSGO.
+           EXEC CICS SEND MAP("WRTEMAP") MAPSET("WRTEMAP")
+               DATAONLY
+           END-EXEC.
+
+       BROWSE-MATCHING-RECORDS.
+           MOVE SPACES TO WRTEMAPO.
+           PERFORM POPULATE-FILTER-DISPLAY-FIELDS.
+           MOVE 0 TO WS-LINE-COUNT.
+           MOVE LOW-VALUES TO VSAM-LOG-KEY.
+           IF WS-CA-FILTER-DATE > ZERO
+               MOVE WS-CA-FILTER-DATE TO VSAM-KEY-DATE
+           END-IF.
+
+           EXEC CICS STARTBR
+               FILE("LOGVSAM")
+               RIDFLD(VSAM-LOG-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM READ-NEXT-MATCHING-RECORD
+                   UNTIL WS-RESP NOT = DFHRESP(NORMAL)
+                   OR WS-LINE-COUNT NOT LESS THAN WS-MAX-LINES
+               EXEC CICS ENDBR FILE("LOGVSAM") END-EXEC
+           ELSE
+               MOVE "NO LOG ENTRIES FOUND ON THE VSAM FILE"
+                   TO MSGO
+           END-IF.
+
+           IF WS-LINE-COUNT = 0 AND WS-RESP = DFHRESP(NORMAL)
+               MOVE "NO ENTRIES MATCH THE FILTER ENTERED" TO MSGO
+           END-IF.
+
+           EXEC CICS SEND MAP("WRTEMAP") MAPSET("WRTEMAP")
+               DATAONLY
+           END-EXEC.
+
+       READ-NEXT-MATCHING-RECORD.
+           EXEC CICS READNEXT
+               FILE("LOGVSAM")
+               RIDFLD(VSAM-LOG-KEY)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM CHECK-RECORD-MATCHES-FILTER
+               IF RECORD-MATCHES-FILTER
+                   PERFORM FORMAT-AND-STORE-DISPLAY-LINE
+               END-IF
+           END-IF.
+
+      * A NON-BLANK FILTER FIELD MUST MATCH EXACTLY; A BLANK/ZERO
+      * FILTER FIELD MATCHES ANY VALUE, SAME "OPTIONAL FILTER" IDIOM
+      * WRTERPT USES FOR ITS OPTIONAL BUSINESS-DATE/FILENAME PARM.
+       CHECK-RECORD-MATCHES-FILTER.
+           MOVE "Y" TO WS-MATCH-SWITCH.
+           IF WS-CA-FILTER-DATE > ZERO
+                   AND VSAM-KEY-DATE NOT = WS-CA-FILTER-DATE
+               MOVE "N" TO WS-MATCH-SWITCH
+           END-IF.
+           IF WS-CA-FILTER-JOB NOT = SPACES
+                   AND VSAM-KEY-JOB-ID NOT = WS-CA-FILTER-JOB
+               MOVE "N" TO WS-MATCH-SWITCH
+           END-IF.
+           IF WS-CA-FILTER-STATUS NOT = SPACES
+                   AND VSAM-LOG-STATUS-CODE NOT = WS-CA-FILTER-STATUS
+               MOVE "N" TO WS-MATCH-SWITCH
+           END-IF.
+
+      * REDISPLAY THE FILTER THE OPERATOR JUST ENTERED - IT PERSISTS
+      * UNDERNEATH IN WS-COMMAREA-COPY/THE COMMAREA, BUT DATAONLY ONLY
+      * SENDS THE FIELDS MOVED HERE, SO WITHOUT THIS THE SCREEN WOULD
+      * BLANK THE FILTER EVEN THOUGH IT IS STILL IN EFFECT.
+       POPULATE-FILTER-DISPLAY-FIELDS.
+           IF WS-CA-FILTER-DATE > ZERO
+               MOVE WS-CA-FILTER-DATE TO FILTER-DATEO
+           ELSE
+               MOVE SPACES TO FILTER-DATEO
+           END-IF.
+           IF WS-CA-FILTER-JOB NOT = SPACES
+                   AND WS-CA-FILTER-JOB NOT = LOW-VALUES
+               MOVE WS-CA-FILTER-JOB TO FILTER-JOBO
+           ELSE
+               MOVE SPACES TO FILTER-JOBO
+           END-IF.
+           IF WS-CA-FILTER-STATUS NOT = SPACES
+                   AND WS-CA-FILTER-STATUS NOT = LOW-VALUES
+               MOVE WS-CA-FILTER-STATUS TO FILTER-STATUSO
+           ELSE
+               MOVE SPACES TO FILTER-STATUSO
+           END-IF.
+
+       FORMAT-AND-STORE-DISPLAY-LINE.
+           MOVE VSAM-KEY-DATE          TO DL-DATE.
+           MOVE VSAM-KEY-TIME          TO DL-TIME.
+           MOVE VSAM-KEY-JOB-ID        TO DL-JOB-ID.
+           MOVE VSAM-LOG-USER-ID       TO DL-USER-ID.
+           MOVE VSAM-LOG-STATUS-CODE   TO DL-STATUS.
+           MOVE VSAM-LOG-DRIFT-FLAG    TO DL-DRIFT.
+           MOVE VSAM-LOG-TRUNCATION-FLAG TO DL-TRUNC.
+           MOVE VSAM-LOG-MESSAGE(1:38) TO DL-MESSAGE.
+           ADD 1 TO WS-LINE-COUNT.
+           EVALUATE WS-LINE-COUNT
+               WHEN 1  MOVE WS-DISPLAY-LINE TO LINE01O
+               WHEN 2  MOVE WS-DISPLAY-LINE TO LINE02O
+               WHEN 3  MOVE WS-DISPLAY-LINE TO LINE03O
+               WHEN 4  MOVE WS-DISPLAY-LINE TO LINE04O
+               WHEN 5  MOVE WS-DISPLAY-LINE TO LINE05O
+               WHEN 6  MOVE WS-DISPLAY-LINE TO LINE06O
+               WHEN 7  MOVE WS-DISPLAY-LINE TO LINE07O
+               WHEN 8  MOVE WS-DISPLAY-LINE TO LINE08O
+               WHEN 9  MOVE WS-DISPLAY-LINE TO LINE09O
+               WHEN 10 MOVE WS-DISPLAY-LINE TO LINE10O
+           END-EVALUATE.
+
+       EXIT-TRANSACTION.
+           EXEC CICS SEND TEXT
+               FROM("WRTEINQ ENDED")
+               LENGTH(13)
+               ERASE
+               FREEKB
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
